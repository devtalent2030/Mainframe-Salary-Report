@@ -1,556 +1,1823 @@
-       identification division.
-       program-id. A4SALRPT.
-       date-written. 2024-06-14.
-       author. Talent Nyota.
-      * Description:
-      *  Printing an employee salary report, and calculating
-      *  average increases.
-      *
-       environment division.
-       configuration section.
-      *
-       input-output section.
-      *
-       file-control.
-      * input-file declaration
-           select input-file
-               assign to INFILE
-               organization is sequential.
-      *
-      * output-file declaration
-           select output-file
-               assign to OUTFILE
-               organization is sequential.
-      *
-       data division.
-       file section.
-      *
-       fd input-file
-           recording mode is F
-           data record is input-line
-           record contains 28 characters.
-      *
-       01 input-line.
-           05 il-nbr                            pic 999.
-           05 il-name                           pic x(15).
-           05 il-ed-code                        pic x.
-           05 il-years                          pic 99.
-           05 il-salary                         pic 9(5)v99.
-      *
-       fd output-file
-           recording mode is F
-           data record is output-line
-           record contains 98 characters.
-      *
-       01 output-line                           PIC X(98).
-      *
-       working-storage section.
-
-       01 ws-blank-line.
-          05 filler                             pic x(98).
-
-      *Headings
-       01 ws-report-name.
-          05 filler                             pic x(64)
-                value spaces.
-          05 filler                             pic x(34)
-                value "Miguel Stoyke, A4".
-
-       01 ws-report-heading.
-           05 filler                            pic x(29)
-                value spaces.
-           05 filler                            pic x(22)
-                value "EMPLOYEE SALARY REPORT".
-           05 filler                            pic x(14)
-                value spaces.
-           05 filler                            pic x(4)
-                value "PAGE".
-           05 filler                            pic x(2)
-                value spaces.
-           05 ws-page-number                    pic zz9.
-
-
-       01 ws-column-heading-1.
-           05 filler                            pic x(3)
-                value "EMP".
-           05 filler                            pic x(2)
-                value spaces.
-           05 filler                            pic x(3)
-                value "EMP".
-           05 filler                            pic x(28)
-                value spaces.
-           05 filler                            pic x(7)
-                value "PRESENT".
-           05 filler                            pic x(2)
-                value spaces.
-           05 filler                            pic x(8)
-                value "INCREASE".
-           05 filler                            pic x(5)
-                value spaces.
-           05 filler                            pic x(3)
-                value "PAY".
-           05 filler                            pic x(11)
-                value spaces.
-           05 filler                            pic x(3)
-                value "NEW".
-           05 filler                            pic x(4)
-                value spaces.
-
-       01 ws-column-heading-2.
-           05 filler                            pic x(3)
-                value "NUM".
-           05 filler                            pic x(2)
-                value spaces.
-           05 filler                            pic x(4)
-                value "NAME".
-           05 filler                            pic x(10)
-                value spaces.
-           05 filler                            pic x(5)
-                value "YEARS".
-           05 filler                            pic x(1)
-                value spaces.
-           05 filler                            pic x(8)
-                value "POSITION".
-           05 filler                            pic x(4)
-                value spaces.
-           05 filler                            pic x(6)
-                value "SALARY".
-           05 filler                            pic x(5)
-                value spaces.
-           05 filler                            pic x(1)
-                value "%".
-           05 filler                            pic x(7)
-                value spaces.
-           05 filler                            pic x(8)
-                value "INCREASE".
-           05 filler                            pic x(7)
-                value spaces.
-           05 filler                            pic x(6)
-                value "SALARY".
-           05 filler                            pic x(2)
-                value spaces.
-
-       01 ws-class-heading.
-           05 filler                            pic x(15)
-                value "EMPLOYEE CLASS:".
-           05 filler                            pic x(8)
-                value spaces.
-           05 filler                            pic x(7)
-                value "Analyst".
-           05 filler                            pic x(4)
-                value spaces.
-           05 filler                            pic x(8)
-                value "Sen Prog".
-           05 filler                            pic x(4)
-                value spaces.
-           05 filler                            pic x(4)
-                value "Prog".
-           05 filler                            pic x(4)
-                value spaces.
-           05 filler                            pic x(7)
-                value "Jr Prog".
-           05 filler                            pic x(4)
-                value spaces.
-           05 filler                            pic x(12)
-                value "Unclassified".
-
-       01 ws-counters-output.
-           05 filler                            pic x(15)
-                value "# ON THIS PAGE:".
-           05 filler                            pic x(12)
-                value spaces.
-           05 ws-analyst-count-out              pic zz9.
-           05 filler                            pic x(9)
-                value spaces.
-           05 ws-sr-prog-count-out              pic zz9.
-           05 filler                            pic x(5)
-                value spaces.
-           05 ws-prog-count-out                 pic zz9.
-           05 filler                            pic x(8)
-                value spaces.
-           05 ws-jr-prog-count-out              pic zz9.
-           05 filler                            pic x(13)
-                value spaces.
-           05 ws-unclassified-count-out         pic zz9.
-
-       01 ws-averageincs-output.
-           05 filler                            pic x(18)
-                value "AVERAGE INCREASES:".
-           05 filler                            pic x(3)
-                value spaces.
-           05 filler                            pic x(8)
-                value "ANALYST=".
-           05 ws-avg-analyst-out                pic zzz,zzz,zz9.99.
-           05 filler                            pic x(5)
-                value spaces.
-           05 filler                            pic x(9)
-                value "SEN PROG=".
-           05 ws-avg-sr-prog-out                pic zzz,zzz,zz9.99.
-
-       01 ws-averageincs-output-2.
-           05 filler                            pic x(21)
-                value spaces.
-           05 filler                            pic x(5)
-                value "PROG=".
-           05 filler                            pic x(3)
-                value spaces.
-           05 ws-avg-prog-out                   pic zzz,zzz,zz9.99.
-           05 filler                            pic x(5)
-                value spaces.
-           05 filler                            pic x(8)
-                value "JR PROG=".
-           05 filler                            pic x(1)
-                value spaces.
-           05 ws-avg-jr-prog-out                pic zzz,zzz,zz9.99.
-
-      *Constants/Counters
-       77 ws-analyst                            pic x(7)
-           value "ANALYST".
-       77 ws-sen-prog                           pic x(8)
-           value "SEN PROG".
-       77 ws-prog                               pic x(4)
-           value "PROG".
-       77 ws-jr-prog                            pic x(7)
-           value "JR PROG".
-
-       77 ws-lit-graduate                       pic x
-                value "G".
-       77 ws-lit-non-graduate                   pic x
-                value "N".
-
-       77 ws-perc-analyst                       pic 99v9
-           value 13.8.
-       77 ws-perc-sen-prog                      pic 99v9
-           value 10.3.
-       77 ws-perc-jr-prog                       pic 99v9
-           value 4.2.
-       77 ws-perc-prog                          pic 99v9
-           value 7.7.
-
-       77 ws-lines-per-page                     pic 999
-           value 10.
-       77 ws-line-count                         pic 999
-           value 0.
-       77 ws-page-count                         pic 999
-           value 0.
-
-       77 ws-eof-flag                           pic x
-           value "N".
-       77 ws-lit-yes                            pic x
-           value "Y".
-
-       01 ws-counters.
-           05 ws-analyst-count                  pic 99
-                value 0.
-           05 ws-analyst-tot-count              pic 99
-                value 0.
-           05 ws-sr-prog-count                  pic 99
-                value 0.
-           05 ws-sr-prog-tot-count              pic 99
-                value 0.
-           05 ws-prog-count                     pic 99
-                value 0.
-           05 ws-prog-tot-count                 pic 99
-                value 0.
-           05 ws-jr-prog-count                  pic 99
-                value 0.
-           05 ws-jr-prog-tot-count              pic 99
-                value 0.
-           05 ws-unclassified-count             pic 99
-                value 0.
-
-      *Detail line/Calculations
-       01 ws-detail-output.
-           05 ws-emp-num                        pic x(3).
-           05 filler                            pic x(2).
-           05 ws-emp-name                       pic x(15).
-           05 filler                            pic x(2).
-           05 ws-years                          pic z9.
-           05 filler                            pic x(2).
-           05 ws-position                       pic x(8).
-           05 ws-curr-salary                    pic zzz,zz9.99.
-           05 filler                            pic x(1).
-           05 ws-percent-inc                    pic zzz.z.
-           05 ws-percent-sign                   pic x
-                value "%".
-           05 filler                            pic x(1).
-           05 ws-salary-increase                pic $,$$$,$$9.99+.
-           05 filler                            pic x(3).
-           05 ws-new-salary                     pic $z,zzz,zz9.99.
-
-       01 ws-calc.
-           05 ws-pay-increase-total-analyst     pic 9(10)v99
-                  value 0.
-           05 ws-pay-increase-total-senprog     pic 9(10)v99
-                  value 0.
-           05 ws-pay-increase-total-prog        pic 9(10)v99
-                  value 0.
-           05 ws-pay-increase-total-jrprog      pic 9(10)v99
-                  value 0.
-           05 ws-average-analyst                pic 9(10)v99
-                  value 0.
-           05 ws-average-senprog                pic 9(10)v99
-                  value 0.
-           05 ws-average-prog                   pic 9(10)v99
-                  value 0.
-           05 ws-average-jrprog                 pic 9(10)v99
-                  value 0.
-           05 ws-incr-rate-calc                 pic 99v9
-                value 0.
-           05 ws-incr-salary-calc               pic 9(8)v99
-                value 0.
-           05 ws-new-salary-calc                pic 9(6)v99
-                value 0.
-
-      *
-       procedure division.
-       000-main.
-
-           perform 100-openfiles.
-           perform 200-initialread.
-           perform 300-processpages
-                until ws-eof-flag = ws-lit-yes.
-           perform 700-averageincreases.
-           perform 800-closefiles.
-      *
-           goback.
-
-      *Open input and output files
-       100-openfiles.
-           open input input-file.
-           open output output-file.
-
-      *Initial read statement
-       200-initialread.
-           read input-file
-                at end move ws-lit-yes          to ws-eof-flag.
-
-      *Write the heading, process the output lines in a for loop,
-      *and print the subtotals (counters on each page).
-       300-processpages.
-           perform 320-writeheadings.
-           perform 340-processlines
-                varying ws-line-count           from 1 by 1
-                until ws-line-count > ws-lines-per-page
-                OR ws-eof-flag = ws-lit-yes.
-           perform 600-subtotals.
-
-      *Write headings, and include my name at the top if it is the first
-      *page. Also adds a page number on each page.
-       320-writeheadings.
-           add 1                                to ws-page-count.
-           move ws-page-count                   to ws-page-number.
-
-           if ws-page-count > 1
-                write output-line               from ws-blank-line
-                move spaces                     to output-line
-                write output-line               from ws-report-heading
-                move spaces                     to output-line
-                write output-line               from ws-blank-line
-                move spaces                     to output-line
-                write output-line               from ws-column-heading-1
-                move spaces                     to output-line
-                write output-line               from ws-column-heading-2
-                move spaces                     to output-line
-                write output-line               from ws-blank-line
-                move spaces                     to output-line
-           else
-                write output-line               from ws-report-name
-                move spaces                     to output-line
-                write output-line               from ws-blank-line
-                move spaces                     to output-line
-                write output-line               from ws-report-heading
-                move spaces                     to output-line
-                write output-line               from ws-blank-line
-                move spaces                     to output-line
-                write output-line               from ws-column-heading-1
-                move spaces                     to output-line
-                write output-line               from ws-column-heading-2
-                move spaces                     to output-line
-                write output-line               from ws-blank-line
-                move spaces                     to output-line
-           end-if.
-
-      *Reset calc variables, and determines employee calculations/output
-      *based on graduate or non-graduate. Moves data to output-line.
-       340-processlines.
-           move 0                               to ws-incr-rate-calc,
-                                                   ws-incr-salary-calc,
-                                                   ws-new-salary-calc
-           if il-ed-code = ws-lit-graduate
-                perform 400-graduates
-           else
-                perform 500-nongraduates
-           end-if.
-
-           move il-nbr                          to ws-emp-num.
-           move il-name                         to ws-emp-name.
-           move il-years                        to ws-years.
-           move il-salary                       to ws-curr-salary.
-           move ws-incr-rate-calc               to ws-percent-inc.
-           move ws-incr-salary-calc             to ws-salary-increase.
-           move ws-new-salary-calc              to ws-new-salary.
-
-
-
-           write output-line                    from ws-detail-output.
-           move spaces                          to output-line.
-
-      *Second read statement
-           read input-file
-               at end move ws-lit-yes           to ws-eof-flag.
-
-      *Performs calculations based on years worked and employee type.
-       400-graduates.
-           if il-years > 15
-                move ws-analyst                 to ws-position
-                move ws-perc-analyst            to ws-incr-rate-calc
-                compute ws-incr-salary-calc rounded =
-                    (ws-incr-rate-calc * il-salary) / 100
-                move "%"                        to ws-percent-sign
-                add 1                           to ws-analyst-count
-                add 1                           to ws-analyst-tot-count
-                add ws-incr-salary-calc         to
-                                          ws-pay-increase-total-analyst
-
-                compute ws-new-salary-calc = ws-incr-salary-calc
-                    + il-salary
-           else
-           if il-years >= 7 and il-years <= 15
-                move ws-sen-prog                to ws-position
-                move ws-perc-sen-prog           to ws-incr-rate-calc
-                compute ws-incr-salary-calc rounded =
-                    (ws-incr-rate-calc * il-salary) / 100
-                move "%"                        to ws-percent-sign
-                add 1                           to ws-sr-prog-count
-                add 1                           to ws-sr-prog-tot-count
-                add ws-incr-salary-calc         to
-                                          ws-pay-increase-total-senprog
-
-                compute ws-new-salary-calc = ws-incr-salary-calc
-                    + il-salary
-
-           else
-           if il-years < 7 and il-years > 2
-                move ws-prog                    to ws-position
-                move ws-perc-prog               to ws-incr-rate-calc
-                compute ws-incr-salary-calc rounded =
-                    (ws-incr-rate-calc * il-salary) / 100
-                move "%"                        to ws-percent-sign
-                add 1                           to ws-prog-count
-                add 1                           to ws-prog-tot-count
-                add ws-incr-salary-calc         to
-                                          ws-pay-increase-total-prog
-
-                compute ws-new-salary-calc = ws-incr-salary-calc
-                    + il-salary
-
-           else
-           if il-years <= 2
-                move spaces                     to ws-position
-                move spaces                     to ws-percent-sign
-                move il-salary                  to ws-new-salary-calc
-                add 1                           to ws-unclassified-count
-
-
-           end-if
-           end-if
-           end-if
-           end-if.
-
-      *Performs calculations based on years worked and employee type.
-       500-nongraduates.
-           if il-years > 10
-               move ws-prog                     to ws-position
-               move ws-perc-prog                to ws-incr-rate-calc
-               compute ws-incr-salary-calc rounded =
-                   (ws-incr-rate-calc * il-salary) / 100
-               move "%"                         to ws-percent-sign
-               add 1                            to ws-prog-count
-               add 1                            to ws-prog-tot-count
-               add ws-incr-salary-calc          to
-                                          ws-pay-increase-total-prog
-
-               compute ws-new-salary-calc = ws-incr-salary-calc
-                   + il-salary
-            else
-            if il-years <= 10 and il-years > 4
-               move ws-jr-prog                  to ws-position
-               move ws-perc-jr-prog             to ws-incr-rate-calc
-               compute ws-incr-salary-calc rounded =
-                   (ws-incr-rate-calc * il-salary) / 100
-               move "%"                         to ws-percent-sign
-               add 1                            to ws-jr-prog-count
-               add 1                            to ws-jr-prog-tot-count
-               add ws-incr-salary-calc          to
-                                          ws-pay-increase-total-jrprog
-
-               compute ws-new-salary-calc = ws-incr-salary-calc
-                   + il-salary
-            else
-            if il-years <= 4
-                move spaces                     to ws-position
-                move spaces                     to ws-percent-sign
-                move il-salary                  to ws-new-salary-calc
-                add 1                           to ws-unclassified-count
-
-
-           end-if
-           end-if
-           end-if.
-
-      *Print the employee type counters on the output-line.
-       600-subtotals.
-           move ws-analyst-count                to ws-analyst-count-out.
-           move 0                               to ws-analyst-count.
-           move ws-sr-prog-count                to ws-sr-prog-count-out.
-           move 0                               to ws-sr-prog-count.
-           move ws-prog-count                   to ws-prog-count-out.
-           move 0                               to ws-prog-count.
-           move ws-jr-prog-count                to ws-jr-prog-count-out.
-           move 0                               to ws-jr-prog-count.
-           move ws-unclassified-count           to
-                                              ws-unclassified-count-out.
-           move 0                               to
-                                                  ws-unclassified-count.
-
-           write output-line                    from ws-blank-line.
-           move spaces                          to output-line.
-           write output-line                    from ws-class-heading.
-           move spaces                          to output-line.
-           write output-line                    from ws-counters-output.
-           move spaces                          to output-line.
-           write output-line                    from ws-blank-line.
-
-      *Calculates average increases for the total amount of each
-      *employee type. Moves data to the output-line.
-       700-averageincreases.
-           compute ws-average-analyst rounded =
-                ws-pay-increase-total-analyst / ws-analyst-tot-count.
-           compute ws-average-senprog rounded =
-                ws-pay-increase-total-senprog / ws-sr-prog-tot-count.
-           compute ws-average-jrprog rounded =
-                ws-pay-increase-total-jrprog / ws-jr-prog-tot-count.
-           compute ws-average-prog rounded =
-                ws-pay-increase-total-prog / ws-prog-tot-count.
-
-           move ws-average-analyst              to ws-avg-analyst-out.
-           move ws-average-senprog              to ws-avg-sr-prog-out.
-           move ws-average-jrprog               to ws-avg-jr-prog-out.
-           move ws-average-prog                 to ws-avg-prog-out.
-
-           write output-line                    from
-                                                  ws-averageincs-output.
-           move spaces                          to output-line.
-           write output-line                    from
-                                                ws-averageincs-output-2.
-           write output-line                    from ws-blank-line.
-           move spaces                          to output-line.
-
-      *Close files statement.
-       800-closefiles.
-           close input-file,
-                 output-file.
-
-      *
-       end program A4SALRPT.
\ No newline at end of file
+       identification division.
+       program-id. A4SALRPT.
+       date-written. 2024-06-14.
+       author. Talent Nyota.
+      * Description:
+      *  Printing an employee salary report, and calculating
+      *  average increases.
+      *
+       environment division.
+       configuration section.
+      *
+       input-output section.
+      *
+       file-control.
+      * input-file declaration
+           select input-file
+               assign to INFILE
+               organization is sequential.
+      *
+      * output-file declaration
+           select output-file
+               assign to OUTFILE
+               organization is sequential.
+      *
+      * rate-file declaration - HR increase-percentage parameter file
+           select rate-file
+               assign to RATEFILE
+               organization is sequential
+               file status is ws-rate-status.
+      *
+      * exception-file declaration - bad/skipped input-file records
+           select exception-file
+               assign to EXCPFILE
+               organization is sequential.
+      *
+      * extract-file declaration - comma-delimited payroll load extract
+           select extract-file
+               assign to EXTRFILE
+               organization is sequential.
+      *
+      * checkpoint-file declaration - checkpoint/restart control file
+           select checkpoint-file
+               assign to CHKPFILE
+               organization is sequential
+               file status is ws-checkpoint-status.
+      *
+      * prior-file declaration - archived prior-run input, for the
+      * termination/new-hire/salary-decrease comparison pass
+           select prior-file
+               assign to PRIORFILE
+               organization is sequential
+               file status is ws-prior-status.
+      *
+      * recon-file declaration - prior-run comparison report
+           select recon-file
+               assign to RECONFILE
+               organization is sequential.
+      *
+      * hr-master-file declaration - active/inactive employee roster,
+      * cross-referenced before a raise is applied to any record
+           select hr-master-file
+               assign to HRMFILE
+               organization is sequential
+               file status is ws-hrm-status.
+      *
+      * sorted-file declaration - input-file resequenced by
+      * 180-sortinput before 200-initialread starts the report pass
+           select sorted-file
+               assign to SRTOFILE
+               organization is sequential.
+      *
+      * sort-file declaration - SORT's internal work file
+           select sort-file
+               assign to SRTWORK.
+      *
+       data division.
+       file section.
+      *
+       fd input-file
+           recording mode is F
+           data record is input-line
+           record contains 32 characters.
+      *
+       01 input-line.
+           05 il-nbr                            pic 999.
+           05 il-name                           pic x(15).
+           05 il-ed-code                        pic x.
+           05 il-years                          pic 99.
+           05 il-salary                         pic 9(5)v99.
+           05 il-dept                           pic x(4).
+      *
+       fd output-file
+           recording mode is F
+           data record is output-line
+           record contains 98 characters.
+      *
+       01 output-line                           PIC X(98).
+      *
+      * rate-file - one record per education-code/position-band rate
+       fd rate-file
+           recording mode is F
+           data record is rate-record
+           record contains 12 characters.
+      *
+       01 rate-record.
+           05 rr-ed-code                        pic x.
+           05 rr-position                       pic x(8).
+           05 rr-rate                           pic 99v9.
+      *
+      * exception-file - one line per skipped/flagged input-file record
+       fd exception-file
+           recording mode is F
+           data record is exception-line
+           record contains 103 characters.
+      *
+       01 exception-line                        pic x(103).
+      *
+      * extract-file - one comma-delimited line per detail line written
+      *to output-file, for loading new salaries into the payroll system
+       fd extract-file
+           recording mode is F
+           data record is extract-line
+           record contains 80 characters.
+      *
+       01 extract-line                          pic x(80).
+      *
+      * checkpoint-file - last completed employee number, page count,
+      *and the running class totals accumulated so far, rewritten
+      *after every detail line (not just at the end of a page/
+      *department group) so a rerun can resume from the exact last
+      *employee actually printed instead of reprocessing - and
+      *possibly duplicating - whatever was already printed for an
+      *interrupted group, with 700-averageincreases and
+      *750-companytotals still covering the pre-abend employees too.
+      *cp-dept and the cp-cur-* fields capture the still-open
+      *department's in-progress headcounts and raise-dollar subtotal,
+      *so a restart landing mid-department resumes that department's
+      *running totals instead of starting them over at zero.
+       fd checkpoint-file
+           recording mode is F
+           data record is checkpoint-record
+           record contains 118 characters.
+      *
+       01 checkpoint-record.
+           05 cp-last-nbr                       pic 999.
+           05 cp-page-count                     pic 999.
+           05 cp-analyst-tot-count               pic 99.
+           05 cp-sr-prog-tot-count               pic 99.
+           05 cp-prog-tot-count                  pic 99.
+           05 cp-jr-prog-tot-count               pic 99.
+           05 cp-unclassified-tot-count          pic 99.
+           05 cp-phd-tot-count                   pic 99.
+           05 cp-masters-tot-count               pic 99.
+           05 cp-pay-increase-total-analyst      pic 9(10)v99.
+           05 cp-pay-increase-total-senprog      pic 9(10)v99.
+           05 cp-pay-increase-total-prog         pic 9(10)v99.
+           05 cp-pay-increase-total-jrprog       pic 9(10)v99.
+           05 cp-pay-increase-total-phd          pic 9(10)v99.
+           05 cp-pay-increase-total-masters      pic 9(10)v99.
+           05 cp-dept                            pic x(4).
+           05 cp-dept-pay-increase-total         pic 9(10)v99.
+           05 cp-cur-analyst-count               pic 99.
+           05 cp-cur-sr-prog-count               pic 99.
+           05 cp-cur-prog-count                  pic 99.
+           05 cp-cur-jr-prog-count               pic 99.
+           05 cp-cur-unclassified-count          pic 99.
+      *
+      * prior-file - same layout as input-line, archived from the
+      * previous run
+       fd prior-file
+           recording mode is F
+           data record is prior-line
+           record contains 32 characters.
+      *
+       01 prior-line.
+           05 pl-nbr                            pic 999.
+           05 pl-name                           pic x(15).
+           05 pl-ed-code                        pic x.
+           05 pl-years                          pic 99.
+           05 pl-salary                         pic 9(5)v99.
+           05 pl-dept                           pic x(4).
+      *
+      * recon-file - terminations, new hires and salary decreases
+       fd recon-file
+           recording mode is F
+           data record is recon-line
+           record contains 80 characters.
+      *
+       01 recon-line                            pic x(80).
+      *
+      * hr-master-file - one record per active or inactive employee,
+      * loaded into ws-hrmaster-table before any raise is calculated
+       fd hr-master-file
+           recording mode is F
+           data record is hrm-record
+           record contains 4 characters.
+      *
+       01 hrm-record.
+           05 hrm-nbr                           pic 999.
+           05 hrm-active                        pic x.
+      *
+      * sort-file - SORT's internal work file, used to resequence
+      * input-file by name or by salary ahead of the report pass
+       sd sort-file
+           data record is sw-record.
+      *
+       01 sw-record.
+           05 sw-nbr                            pic 999.
+           05 sw-name                           pic x(15).
+           05 sw-ed-code                        pic x.
+           05 sw-years                          pic 99.
+           05 sw-salary                         pic 9(5)v99.
+           05 sw-dept                           pic x(4).
+      *
+      * sorted-file - input-file after 180-sortinput has resequenced
+      * it; 200-initialread and 340-processlines read this file
+      * instead of input-file for the report-generation pass
+       fd sorted-file
+           recording mode is F
+           data record is sorted-line
+           record contains 32 characters.
+      *
+       01 sorted-line.
+           05 so-nbr                            pic 999.
+           05 so-name                           pic x(15).
+           05 so-ed-code                        pic x.
+           05 so-years                          pic 99.
+           05 so-salary                         pic 9(5)v99.
+           05 so-dept                           pic x(4).
+      *
+       working-storage section.
+
+       01 ws-blank-line.
+          05 filler                             pic x(98).
+
+      *Headings
+       01 ws-report-name.
+          05 filler                             pic x(64)
+                value spaces.
+          05 filler                             pic x(34)
+                value "Miguel Stoyke, A4".
+
+       01 ws-report-heading.
+           05 filler                            pic x(29)
+                value spaces.
+           05 filler                            pic x(22)
+                value "EMPLOYEE SALARY REPORT".
+           05 filler                            pic x(14)
+                value spaces.
+           05 filler                            pic x(4)
+                value "PAGE".
+           05 filler                            pic x(2)
+                value spaces.
+           05 ws-page-number                    pic zz9.
+
+
+       01 ws-column-heading-1.
+           05 filler                            pic x(3)
+                value "EMP".
+           05 filler                            pic x(2)
+                value spaces.
+           05 filler                            pic x(3)
+                value "EMP".
+           05 filler                            pic x(28)
+                value spaces.
+           05 filler                            pic x(7)
+                value "PRESENT".
+           05 filler                            pic x(2)
+                value spaces.
+           05 filler                            pic x(8)
+                value "INCREASE".
+           05 filler                            pic x(5)
+                value spaces.
+           05 filler                            pic x(3)
+                value "PAY".
+           05 filler                            pic x(11)
+                value spaces.
+           05 filler                            pic x(3)
+                value "NEW".
+           05 filler                            pic x(4)
+                value spaces.
+
+       01 ws-column-heading-2.
+           05 filler                            pic x(3)
+                value "NUM".
+           05 filler                            pic x(2)
+                value spaces.
+           05 filler                            pic x(4)
+                value "NAME".
+           05 filler                            pic x(10)
+                value spaces.
+           05 filler                            pic x(5)
+                value "YEARS".
+           05 filler                            pic x(1)
+                value spaces.
+           05 filler                            pic x(8)
+                value "POSITION".
+           05 filler                            pic x(4)
+                value spaces.
+           05 filler                            pic x(6)
+                value "SALARY".
+           05 filler                            pic x(5)
+                value spaces.
+           05 filler                            pic x(1)
+                value "%".
+           05 filler                            pic x(7)
+                value spaces.
+           05 filler                            pic x(8)
+                value "INCREASE".
+           05 filler                            pic x(7)
+                value spaces.
+           05 filler                            pic x(6)
+                value "SALARY".
+           05 filler                            pic x(2)
+                value spaces.
+
+      *Control-break heading - printed at the top of every department
+      *group instead of breaking pages on a fixed line count.
+       01 ws-department-heading.
+           05 filler                            pic x(29)
+                value spaces.
+           05 filler                            pic x(11)
+                value "DEPARTMENT:".
+           05 filler                            pic x(1)
+                value spaces.
+           05 ws-department-out                 pic x(4).
+
+       01 ws-class-heading.
+           05 filler                            pic x(15)
+                value "EMPLOYEE CLASS:".
+           05 filler                            pic x(8)
+                value spaces.
+           05 filler                            pic x(7)
+                value "Analyst".
+           05 filler                            pic x(4)
+                value spaces.
+           05 filler                            pic x(8)
+                value "Sen Prog".
+           05 filler                            pic x(4)
+                value spaces.
+           05 filler                            pic x(4)
+                value "Prog".
+           05 filler                            pic x(4)
+                value spaces.
+           05 filler                            pic x(7)
+                value "Jr Prog".
+           05 filler                            pic x(4)
+                value spaces.
+           05 filler                            pic x(12)
+                value "Unclassified".
+
+       01 ws-counters-output.
+           05 filler                            pic x(15)
+                value "# ON THIS PAGE:".
+           05 filler                            pic x(12)
+                value spaces.
+           05 ws-analyst-count-out              pic zz9.
+           05 filler                            pic x(9)
+                value spaces.
+           05 ws-sr-prog-count-out              pic zz9.
+           05 filler                            pic x(5)
+                value spaces.
+           05 ws-prog-count-out                 pic zz9.
+           05 filler                            pic x(8)
+                value spaces.
+           05 ws-jr-prog-count-out              pic zz9.
+           05 filler                            pic x(13)
+                value spaces.
+           05 ws-unclassified-count-out         pic zz9.
+
+      *Department raise-dollar subtotal, printed on the same strip as
+      *the headcounts above - each page is one department, so this is
+      *the per-department raise total the headcounts are for.
+       01 ws-dept-total-output.
+           05 filler                            pic x(23)
+                value "DEPARTMENT RAISE TOTAL:".
+           05 filler                            pic x(1)
+                value spaces.
+           05 ws-dept-total-out                 pic zzz,zzz,zz9.99.
+
+       01 ws-averageincs-output.
+           05 filler                            pic x(18)
+                value "AVERAGE INCREASES:".
+           05 filler                            pic x(3)
+                value spaces.
+           05 filler                            pic x(8)
+                value "ANALYST=".
+           05 ws-avg-analyst-out                pic zzz,zzz,zz9.99.
+           05 filler                            pic x(5)
+                value spaces.
+           05 filler                            pic x(9)
+                value "SEN PROG=".
+           05 ws-avg-sr-prog-out                pic zzz,zzz,zz9.99.
+
+       01 ws-averageincs-output-2.
+           05 filler                            pic x(21)
+                value spaces.
+           05 filler                            pic x(5)
+                value "PROG=".
+           05 filler                            pic x(3)
+                value spaces.
+           05 ws-avg-prog-out                   pic zzz,zzz,zz9.99.
+           05 filler                            pic x(5)
+                value spaces.
+           05 filler                            pic x(8)
+                value "JR PROG=".
+           05 filler                            pic x(1)
+                value spaces.
+           05 ws-avg-jr-prog-out                pic zzz,zzz,zz9.99.
+
+      *Company-wide grand-total summary (printed once at end of run)
+       01 ws-companytotals-heading.
+           05 filler                            pic x(35)
+                value spaces.
+           05 filler                            pic x(14)
+                value "COMPANY TOTALS".
+
+       01 ws-companytotals-counts.
+           05 filler                            pic x(13)
+                value "TOTAL COUNTS:".
+           05 filler                            pic x(2)
+                value spaces.
+           05 filler                            pic x(8)
+                value "ANALYST=".
+           05 ws-ct-analyst-out                 pic zz9.
+           05 filler                            pic x(3)
+                value spaces.
+           05 filler                            pic x(9)
+                value "SEN PROG=".
+           05 ws-ct-sr-prog-out                 pic zz9.
+           05 filler                            pic x(3)
+                value spaces.
+           05 filler                            pic x(5)
+                value "PROG=".
+           05 ws-ct-prog-out                    pic zz9.
+           05 filler                            pic x(3)
+                value spaces.
+           05 filler                            pic x(8)
+                value "JR PROG=".
+           05 ws-ct-jr-prog-out                 pic zz9.
+           05 filler                            pic x(3)
+                value spaces.
+           05 filler                            pic x(13)
+                value "UNCLASSIFIED=".
+           05 ws-ct-unclass-out                 pic zz9.
+
+       01 ws-companytotals-counts-2.
+           05 filler                            pic x(15)
+                value spaces.
+           05 filler                            pic x(4)
+                value "PHD=".
+           05 ws-ct-phd-out                     pic zz9.
+           05 filler                            pic x(3)
+                value spaces.
+           05 filler                            pic x(8)
+                value "MASTERS=".
+           05 ws-ct-masters-out                 pic zz9.
+
+       01 ws-companytotals-dollars.
+           05 filler                            pic x(14)
+                value "TOTAL DOLLARS:".
+           05 filler                            pic x(1)
+                value spaces.
+           05 filler                            pic x(8)
+                value "ANALYST=".
+           05 ws-ct-analyst-dol-out              pic zzz,zzz,zz9.99.
+           05 filler                            pic x(5)
+                value spaces.
+           05 filler                            pic x(9)
+                value "SEN PROG=".
+           05 ws-ct-sr-prog-dol-out              pic zzz,zzz,zz9.99.
+
+       01 ws-companytotals-dollars-2.
+           05 filler                            pic x(21)
+                value spaces.
+           05 filler                            pic x(5)
+                value "PROG=".
+           05 filler                            pic x(3)
+                value spaces.
+           05 ws-ct-prog-dol-out                 pic zzz,zzz,zz9.99.
+           05 filler                            pic x(5)
+                value spaces.
+           05 filler                            pic x(8)
+                value "JR PROG=".
+           05 filler                            pic x(1)
+                value spaces.
+           05 ws-ct-jr-prog-dol-out              pic zzz,zzz,zz9.99.
+
+       01 ws-companytotals-dollars-3.
+           05 filler                            pic x(21)
+                value spaces.
+           05 filler                            pic x(4)
+                value "PHD=".
+           05 ws-ct-phd-dol-out                  pic zzz,zzz,zz9.99.
+           05 filler                            pic x(5)
+                value spaces.
+           05 filler                            pic x(8)
+                value "MASTERS=".
+           05 ws-ct-masters-dol-out              pic zzz,zzz,zz9.99.
+
+      *Exception report - input-file records skipped/flagged ahead of
+      *300-processpages (bad ed-code, out-of-range years, bad salary),
+      *and records flagged by other validation steps below.
+       01 ws-exception-heading.
+           05 filler                            pic x(10)
+                value spaces.
+           05 filler                            pic x(34)
+                value "INPUT VALIDATION EXCEPTION REPORT".
+
+       01 ws-exception-column-heading.
+           05 filler                            pic x(3)
+                value "EMP".
+           05 filler                            pic x(2)
+                value spaces.
+           05 filler                            pic x(8)
+                value "EMP NAME".
+           05 filler                            pic x(7)
+                value spaces.
+           05 filler                            pic x(6)
+                value "REASON".
+
+       01 ws-exception-detail.
+           05 we-emp-num                        pic x(3).
+           05 filler                            pic x(2)
+                value spaces.
+           05 we-emp-name                       pic x(15)
+                value spaces.
+           05 filler                            pic x(2)
+                value spaces.
+           05 we-reason                         pic x(81)
+                value spaces.
+
+       01 ws-exception-total.
+           05 filler                            pic x(19)
+                value "EXCEPTIONS WRITTEN:".
+           05 filler                            pic x(1)
+                value spaces.
+           05 ws-exception-total-out            pic zz9.
+
+       01 ws-exception-blank.
+           05 filler                            pic x(103)
+                value spaces.
+
+      *Prior-run comparison report - terminations, new hires and
+      *salary decreases found when matching prior-file against this
+      *run's input-file on employee number.
+       01 ws-recon-heading.
+           05 filler                            pic x(10)
+                value spaces.
+           05 filler                            pic x(32)
+                value "PRIOR-RUN COMPARISON EXCEPTIONS".
+
+       01 ws-recon-column-heading.
+           05 filler                            pic x(3)
+                value "EMP".
+           05 filler                            pic x(2)
+                value spaces.
+           05 filler                            pic x(8)
+                value "EMP NAME".
+           05 filler                            pic x(7)
+                value spaces.
+           05 filler                            pic x(6)
+                value "REASON".
+
+       01 ws-recon-detail.
+           05 rc-emp-num                        pic zz9.
+           05 filler                            pic x(2)
+                value spaces.
+           05 rc-emp-name                       pic x(15)
+                value spaces.
+           05 filler                            pic x(2)
+                value spaces.
+           05 rc-reason                         pic x(40)
+                value spaces.
+
+       01 ws-recon-blank.
+           05 filler                            pic x(80)
+                value spaces.
+
+      *Constants/Counters
+       77 ws-analyst                            pic x(7)
+           value "ANALYST".
+       77 ws-sen-prog                           pic x(8)
+           value "SEN PROG".
+       77 ws-prog                               pic x(4)
+           value "PROG".
+       77 ws-jr-prog                            pic x(7)
+           value "JR PROG".
+       77 ws-phd                                pic x(3)
+           value "PHD".
+       77 ws-masters                            pic x(6)
+           value "MASTER".
+
+       77 ws-lit-graduate                       pic x
+                value "G".
+       77 ws-lit-non-graduate                   pic x
+                value "N".
+       77 ws-lit-phd                            pic x
+                value "P".
+       77 ws-lit-masters                        pic x
+                value "M".
+
+      *Increase percentages - loaded from rate-file by 110-loadrates,
+      *no longer hardcoded here so HR can change them without a
+      *recompile (see ws-rate-table below).
+       77 ws-perc-analyst                       pic 99v9
+           value 0.
+       77 ws-perc-sen-prog                      pic 99v9
+           value 0.
+       77 ws-perc-jr-prog                       pic 99v9
+           value 0.
+       77 ws-perc-prog                          pic 99v9
+           value 0.
+       77 ws-perc-phd                           pic 99v9
+           value 0.
+       77 ws-perc-masters                       pic 99v9
+           value 0.
+
+      *Safety cap on lines per page - department control-breaks now
+      *drive normal page breaks, this only protects against one huge
+      *department filling an unreasonably long page.
+       77 ws-lines-per-page                     pic 999
+           value 50.
+       77 ws-line-count                         pic 999
+           value 0.
+       77 ws-page-count                         pic 999
+           value 0.
+
+       77 ws-eof-flag                           pic x
+           value "N".
+       77 ws-rate-eof-flag                      pic x
+           value "N".
+       77 ws-rate-status                        pic xx
+           value spaces.
+       77 ws-val-eof-flag                       pic x
+           value "N".
+       77 ws-lit-yes                            pic x
+           value "Y".
+
+      *Set by 340-processlines when il-ed-code matches none of the
+      *education codes this report knows how to rate - the record
+      *already went to the exception report in 150-validateinput, so
+      *no detail/extract line is written for it here.
+       77 ws-skip-detail-flag                   pic x
+           value "N".
+
+      *Input validation limits/counters
+       77 ws-max-years                          pic 99
+           value 75.
+       77 ws-exception-count                    pic 999
+           value 0.
+       77 ws-reason-ptr                         pic 99
+           value 1.
+
+      *Checkpoint/restart controls
+       77 ws-checkpoint-status                  pic xx
+           value spaces.
+       77 ws-checkpoint-eof-flag                 pic x
+           value "N".
+       77 ws-restart-flag                       pic x
+           value "N".
+       77 ws-restart-nbr                        pic 999
+           value 0.
+       77 ws-prior-status                       pic xx
+           value spaces.
+       77 ws-last-processed-nbr                 pic 999
+           value 0.
+
+      *Control-break department code for the page/group now being
+      *written, set from il-dept at the start of 300-processpages.
+       77 ws-prior-dept                         pic x(4)
+           value spaces.
+
+      *Set by 300-processpages before 600-subtotals runs - "Y" when
+      *the group just finished because the department genuinely
+      *changed (or input hit end of file), "N" when it only finished
+      *because the ws-lines-per-page safety cap was hit mid-department.
+      *600-subtotals only finalizes/resets the per-department headcounts
+      *and raise-dollar subtotal when this is "Y", so one department
+      *split across the cap by a large headcount still gets one true
+      *total instead of two silently partial ones.
+       77 ws-dept-complete-flag                 pic x
+           value "Y".
+
+      *Department in-progress headcounts and raise-dollar subtotal
+      *restored from a checkpoint by 106-restorecheckpoint. Applied by
+      *210-skiptorestart only if the first employee being resumed is
+      *still in this same department, so a restart mid-department
+      *picks the running totals back up instead of starting that
+      *department over at zero.
+       77 ws-restart-dept                       pic x(4)
+           value spaces.
+       77 ws-restart-analyst-count              pic 99
+           value 0.
+       77 ws-restart-sr-prog-count              pic 99
+           value 0.
+       77 ws-restart-prog-count                 pic 99
+           value 0.
+       77 ws-restart-jr-prog-count              pic 99
+           value 0.
+       77 ws-restart-unclassified-count         pic 99
+           value 0.
+       77 ws-restart-dept-pay-increase-total    pic 9(10)v99
+           value 0.
+
+      *Current-run employee table for the prior-run comparison pass,
+      *direct-subscripted by employee number (il-nbr/pl-nbr).
+       01 ws-curr-emp-table.
+           05 ws-curr-emp-entry                 occurs 999 times
+                                                  indexed by ws-cur-idx.
+               10 ws-curr-emp-present             pic x
+                    value "N".
+               10 ws-curr-emp-matched             pic x
+                    value "N".
+               10 ws-curr-emp-name                pic x(15)
+                    value spaces.
+               10 ws-curr-emp-salary              pic 9(5)v99
+                    value 0.
+
+       77 ws-build-eof-flag                     pic x
+           value "N".
+       77 ws-prior-eof-flag                     pic x
+           value "N".
+
+      *HR master employee roster, loaded by 120-loadhrmaster and
+      *direct-subscripted by employee number (il-nbr) - an employee
+      *never loaded here defaults to inactive.
+       01 ws-hrmaster-table.
+           05 ws-hrm-entry                      occurs 999 times
+                                                  indexed by ws-hrm-idx.
+               10 ws-hrm-active                   pic x
+                    value "N".
+
+       77 ws-hrm-status                         pic xx
+           value spaces.
+       77 ws-hrm-eof-flag                       pic x
+           value "N".
+
+      *Report resequencing - set from the SORTORDER environment
+      *variable by 180-sortinput; "S" sorts by salary descending,
+      *anything else (including unset) sorts by name ascending.
+       77 ws-sort-order                         pic x
+           value spaces.
+
+      *Rate table loaded from rate-file at startup - one entry per
+      *education-code/position-band combination.
+       01 ws-rate-table.
+           05 ws-rate-entry                     occurs 20 times
+                                                 indexed by ws-rate-idx.
+               10 ws-rate-ed-code                pic x.
+               10 ws-rate-position                pic x(8).
+               10 ws-rate-pct                     pic 99v9.
+       77 ws-rate-count                         pic 99
+           value 0.
+
+       01 ws-counters.
+           05 ws-analyst-count                  pic 99
+                value 0.
+           05 ws-analyst-tot-count              pic 99
+                value 0.
+           05 ws-sr-prog-count                  pic 99
+                value 0.
+           05 ws-sr-prog-tot-count              pic 99
+                value 0.
+           05 ws-prog-count                     pic 99
+                value 0.
+           05 ws-prog-tot-count                 pic 99
+                value 0.
+           05 ws-jr-prog-count                  pic 99
+                value 0.
+           05 ws-jr-prog-tot-count              pic 99
+                value 0.
+           05 ws-unclassified-count             pic 99
+                value 0.
+           05 ws-unclassified-tot-count          pic 99
+                value 0.
+           05 ws-phd-tot-count                   pic 99
+                value 0.
+           05 ws-masters-tot-count               pic 99
+                value 0.
+
+      *Detail line/Calculations
+       01 ws-detail-output.
+           05 ws-emp-num                        pic x(3).
+           05 filler                            pic x(2).
+           05 ws-emp-name                       pic x(15).
+           05 filler                            pic x(2).
+           05 ws-years                          pic z9.
+           05 filler                            pic x(2).
+           05 ws-position                       pic x(8).
+           05 ws-curr-salary                    pic zzz,zz9.99.
+           05 filler                            pic x(1).
+           05 ws-percent-inc                    pic zzz.z.
+           05 ws-percent-sign                   pic x
+                value "%".
+           05 filler                            pic x(1).
+           05 ws-salary-increase                pic $,$$$,$$9.99+.
+           05 filler                            pic x(3).
+           05 ws-new-salary                     pic $z,zzz,zz9.99.
+
+      *Comma-delimited extract of the detail line, for loading the
+      *new salaries into the payroll system. The dollar fields use
+      *plain zero-suppressed pictures with no "," or "$" editing
+      *characters, unlike the printed ws-detail-output above - "," is
+      *also this record's field delimiter, so a currency-edited amount
+      *of $1,000 or more would insert a comma that split the field in
+      *two for any downstream comma-delimited parse.
+       01 ws-extract-detail.
+           05 ws-ex-emp-num                     pic x(3).
+           05 ws-ex-comma-1                     pic x
+                value ",".
+           05 ws-ex-emp-name                    pic x(15).
+           05 ws-ex-comma-2                     pic x
+                value ",".
+           05 ws-ex-position                    pic x(8).
+           05 ws-ex-comma-3                     pic x
+                value ",".
+           05 ws-ex-curr-salary                 pic zzzzz9.99.
+           05 ws-ex-comma-4                     pic x
+                value ",".
+           05 ws-ex-percent-inc                 pic zzz.z.
+           05 ws-ex-comma-5                     pic x
+                value ",".
+           05 ws-ex-salary-increase              pic zzzzzz9.99.
+           05 ws-ex-comma-6                     pic x
+                value ",".
+           05 ws-ex-new-salary                  pic zzzzz9.99.
+
+       01 ws-calc.
+           05 ws-pay-increase-total-analyst     pic 9(10)v99
+                  value 0.
+           05 ws-pay-increase-total-senprog     pic 9(10)v99
+                  value 0.
+           05 ws-pay-increase-total-prog        pic 9(10)v99
+                  value 0.
+           05 ws-pay-increase-total-jrprog      pic 9(10)v99
+                  value 0.
+           05 ws-pay-increase-total-phd         pic 9(10)v99
+                  value 0.
+           05 ws-pay-increase-total-masters     pic 9(10)v99
+                  value 0.
+           05 ws-average-analyst                pic 9(10)v99
+                  value 0.
+           05 ws-average-senprog                pic 9(10)v99
+                  value 0.
+           05 ws-average-prog                   pic 9(10)v99
+                  value 0.
+           05 ws-average-jrprog                 pic 9(10)v99
+                  value 0.
+           05 ws-incr-rate-calc                 pic 99v9
+                value 0.
+           05 ws-incr-salary-calc               pic 9(8)v99
+                value 0.
+           05 ws-new-salary-calc                pic 9(6)v99
+                value 0.
+           05 ws-dept-pay-increase-total         pic 9(10)v99
+                value 0.
+
+      *
+       procedure division.
+       000-main.
+
+           perform 100-openfiles.
+           perform 150-validateinput.
+           perform 170-priorcomparison.
+           perform 180-sortinput.
+           perform 200-initialread.
+           perform 300-processpages
+                until ws-eof-flag = ws-lit-yes.
+           perform 700-averageincreases.
+           perform 750-companytotals.
+           perform 800-closefiles.
+      *
+           goback.
+
+      *Open input and output files, and load the HR rate-file so
+      *increase percentages come from a control file, not the source.
+      *105-checkrestart runs first so output-file/extract-file can be
+      *extended instead of opened fresh (and truncated) when a prior
+      *run's checkpoint shows there is already-printed output to keep.
+       100-openfiles.
+           open input input-file.
+           perform 105-checkrestart.
+           if ws-restart-flag = ws-lit-yes
+                open extend output-file
+                open extend extract-file
+           else
+                open output output-file
+                open output extract-file
+           end-if.
+           perform 110-loadrates.
+           perform 120-loadhrmaster.
+
+      *Looks for a checkpoint left behind by a prior run that abended
+      *mid-batch. If one is found, remembers the last employee number
+      *that was fully processed and the page count to resume from, so
+      *200-initialread can skip input-file forward past what was
+      *already printed to output-file, and restores the running
+      *class totals/counts so 700-averageincreases and
+      *750-companytotals still cover the pre-abend employees instead
+      *of starting back at zero. A restart also requires this run's
+      *SORTORDER to match the aborted run's - 210-skiptorestart skips
+      *input-file forward by position in the *current* sort order, so
+      *a changed SORTORDER would skip or duplicate employees instead
+      *of resuming cleanly.
+       105-checkrestart.
+           move "N"                              to ws-restart-flag.
+           move "N"                              to
+                                                 ws-checkpoint-eof-flag.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+                read checkpoint-file
+                     at end move ws-lit-yes      to
+                                                 ws-checkpoint-eof-flag.
+
+           if ws-checkpoint-status = "00"
+                   and ws-checkpoint-eof-flag not = ws-lit-yes
+                perform 106-restorecheckpoint
+           end-if.
+
+           if ws-checkpoint-status = "00"
+                close checkpoint-file
+           end-if.
+
+      *Restores the running class totals/counts, the company-wide
+      *pay-increase totals, and the still-open department's
+      *in-progress headcounts and raise-dollar subtotal from the
+      *checkpoint record 105-checkrestart just read, so this run
+      *resumes mid-department with the same running counts the
+      *abended run had instead of starting that department over.
+       106-restorecheckpoint.
+           move ws-lit-yes                      to ws-restart-flag.
+           move cp-last-nbr                     to ws-restart-nbr.
+           move cp-page-count                   to ws-page-count.
+           move cp-analyst-tot-count            to ws-analyst-tot-count.
+           move cp-sr-prog-tot-count            to
+                                                 ws-sr-prog-tot-count.
+           move cp-prog-tot-count               to ws-prog-tot-count.
+           move cp-jr-prog-tot-count            to
+                                                 ws-jr-prog-tot-count.
+           move cp-unclassified-tot-count       to
+                                           ws-unclassified-tot-count.
+           move cp-phd-tot-count                to ws-phd-tot-count.
+           move cp-masters-tot-count            to ws-masters-tot-count.
+           move cp-pay-increase-total-analyst   to
+                                      ws-pay-increase-total-analyst.
+           move cp-pay-increase-total-senprog   to
+                                      ws-pay-increase-total-senprog.
+           move cp-pay-increase-total-prog      to
+                                         ws-pay-increase-total-prog.
+           move cp-pay-increase-total-jrprog    to
+                                       ws-pay-increase-total-jrprog.
+           move cp-pay-increase-total-phd       to
+                                          ws-pay-increase-total-phd.
+           move cp-pay-increase-total-masters   to
+                                      ws-pay-increase-total-masters.
+           move cp-dept                         to ws-restart-dept.
+           move cp-dept-pay-increase-total      to
+                                  ws-restart-dept-pay-increase-total.
+           move cp-cur-analyst-count            to
+                                               ws-restart-analyst-count.
+           move cp-cur-sr-prog-count            to
+                                               ws-restart-sr-prog-count.
+           move cp-cur-prog-count               to
+                                                  ws-restart-prog-count.
+           move cp-cur-jr-prog-count            to
+                                               ws-restart-jr-prog-count.
+           move cp-cur-unclassified-count       to
+                                        ws-restart-unclassified-count.
+
+      *Loads the increase-percentage table from rate-file and applies
+      *it to the working percentage fields used by 400-graduates and
+      *500-nongraduates. rate-file is a payroll-maintained control
+      *file; a missing or misnamed RATEFILE must not abend the whole
+      *run, so the open status is checked the same
+      *way 120-loadhrmaster checks hr-master-file.
+       110-loadrates.
+           move zero                            to ws-rate-idx.
+           open input rate-file.
+           if ws-rate-status = "00"
+                perform 112-readratefirst
+                perform 114-loadratesloop
+                     until ws-rate-eof-flag = ws-lit-yes
+                     OR ws-rate-idx > 20
+                close rate-file
+           end-if.
+           perform 116-applyrates
+                varying ws-rate-idx               from 1 by 1
+                until ws-rate-idx > ws-rate-count.
+
+      *First read of rate-file.
+       112-readratefirst.
+           read rate-file
+                at end move ws-lit-yes          to ws-rate-eof-flag.
+
+      *Loads one rate-file record into the table, and reads the next.
+       114-loadratesloop.
+           add 1                                to ws-rate-idx.
+           move rr-ed-code                      to
+                                        ws-rate-ed-code(ws-rate-idx).
+           move rr-position                     to
+                                        ws-rate-position(ws-rate-idx).
+           move rr-rate                         to
+                                        ws-rate-pct(ws-rate-idx).
+           move ws-rate-idx                     to ws-rate-count.
+
+           read rate-file
+                at end move ws-lit-yes          to ws-rate-eof-flag.
+
+      *Matches one rate-table entry against the education-code and
+      *position bands this report knows about, and sets the working
+      *percentage fields 400-graduates/500-nongraduates compute from.
+       116-applyrates.
+           if ws-rate-ed-code(ws-rate-idx) = ws-lit-graduate
+                   and ws-rate-position(ws-rate-idx) = ws-analyst
+                move ws-rate-pct(ws-rate-idx)    to ws-perc-analyst
+           end-if
+           if ws-rate-position(ws-rate-idx) = ws-sen-prog
+                move ws-rate-pct(ws-rate-idx)    to ws-perc-sen-prog
+           end-if
+           if ws-rate-position(ws-rate-idx) = ws-prog
+                move ws-rate-pct(ws-rate-idx)    to ws-perc-prog
+           end-if
+           if ws-rate-position(ws-rate-idx) = ws-jr-prog
+                move ws-rate-pct(ws-rate-idx)    to ws-perc-jr-prog
+           end-if
+           if ws-rate-ed-code(ws-rate-idx) = ws-lit-phd
+                   and ws-rate-position(ws-rate-idx) = ws-phd
+                move ws-rate-pct(ws-rate-idx)    to ws-perc-phd
+           end-if
+           if ws-rate-ed-code(ws-rate-idx) = ws-lit-masters
+                   and ws-rate-position(ws-rate-idx) = ws-masters
+                move ws-rate-pct(ws-rate-idx)    to ws-perc-masters
+           end-if.
+
+      *Loads the HR master roster into ws-hrmaster-table so every
+      *employee's active/inactive status can be checked by number
+      *before a raise is ever calculated for that record.
+       120-loadhrmaster.
+           open input hr-master-file.
+           if ws-hrm-status = "00"
+                perform 122-readhrmasterfirst
+                perform 124-loadhrmasterloop
+                     until ws-hrm-eof-flag = ws-lit-yes
+                close hr-master-file
+           end-if.
+
+      *First read of hr-master-file.
+       122-readhrmasterfirst.
+           read hr-master-file
+                at end move ws-lit-yes          to ws-hrm-eof-flag.
+
+      *Loads one hr-master-file record into the table, and reads the
+      *next.
+       124-loadhrmasterloop.
+           if hrm-nbr > 0
+                move hrm-active                 to
+                                          ws-hrm-active(hrm-nbr)
+           end-if.
+
+           read hr-master-file
+                at end move ws-lit-yes          to ws-hrm-eof-flag.
+
+      *Reads input-file from the top and writes an exception report
+      *for any record with a bad ed-code, an out-of-range years value,
+      *or a zero/negative salary, before a single detail line is ever
+      *processed. input-file is then closed and reopened so the real
+      *processing in 200-initialread starts back at record one.
+       150-validateinput.
+           open output exception-file.
+           write exception-line                 from
+                                                 ws-exception-heading.
+           move spaces                          to exception-line.
+           write exception-line                 from ws-exception-blank.
+           move spaces                          to exception-line.
+           write exception-line                 from
+                                         ws-exception-column-heading.
+           move spaces                          to exception-line.
+           write exception-line                 from ws-exception-blank.
+           move spaces                          to exception-line.
+
+           perform 152-validatefirstread.
+           perform 154-validaterecord
+                until ws-val-eof-flag = ws-lit-yes.
+
+           move ws-exception-count              to
+                                                 ws-exception-total-out.
+           write exception-line                 from ws-exception-blank.
+           move spaces                          to exception-line.
+           write exception-line                 from ws-exception-total.
+
+           close exception-file.
+           close input-file.
+           open input input-file.
+
+      *First read of input-file for the validation pass.
+       152-validatefirstread.
+           read input-file
+                at end move ws-lit-yes          to ws-val-eof-flag.
+
+      *Checks one input-file record, writes an exception line if it
+      *fails any check, then reads the next record.
+       154-validaterecord.
+           perform 156-checkrecord.
+           read input-file
+                at end move ws-lit-yes          to ws-val-eof-flag.
+
+      *Builds the REASON text for a record, and writes the exception
+      *line only if at least one check failed.
+       156-checkrecord.
+           move spaces                          to we-reason.
+           move 1                                to ws-reason-ptr.
+
+           if il-ed-code not = ws-lit-graduate
+                   and il-ed-code not = ws-lit-non-graduate
+                   and il-ed-code not = ws-lit-phd
+                   and il-ed-code not = ws-lit-masters
+                string "INVALID ED-CODE "        delimited by size
+                       into we-reason
+                       with pointer ws-reason-ptr
+           end-if.
+
+           if il-years > ws-max-years
+                string "YEARS OUT OF RANGE "      delimited by size
+                       into we-reason
+                       with pointer ws-reason-ptr
+           end-if.
+
+           if il-salary = 0
+                string "ZERO/INVALID SALARY "     delimited by size
+                       into we-reason
+                       with pointer ws-reason-ptr
+           end-if.
+
+           if il-nbr = 0
+                string "INACTIVE/UNKNOWN EMPLOYEE "
+                                                   delimited by size
+                       into we-reason
+                       with pointer ws-reason-ptr
+           else
+           if ws-hrm-active(il-nbr) not = ws-lit-yes
+                string "INACTIVE/UNKNOWN EMPLOYEE "
+                                                   delimited by size
+                       into we-reason
+                       with pointer ws-reason-ptr
+           end-if
+           end-if.
+
+           if we-reason not = spaces
+                move il-nbr                      to we-emp-num
+                move il-name                      to we-emp-name
+                write exception-line              from
+                                                   ws-exception-detail
+                move spaces                        to exception-line
+                add 1                              to ws-exception-count
+           end-if.
+
+      *Matches this run's input-file against the archived prior-run
+      *prior-file on employee number, and writes a recon-file report
+      *of terminations (in prior-file but missing here), new hires
+      *(here but missing from prior-file) and salary decreases.
+       170-priorcomparison.
+           perform 172-buildcurrtable.
+
+           open output recon-file.
+           write recon-line                     from ws-recon-heading.
+           move spaces                          to recon-line.
+           write recon-line                     from ws-recon-blank.
+           move spaces                          to recon-line.
+           write recon-line                     from
+                                           ws-recon-column-heading.
+           move spaces                          to recon-line.
+           write recon-line                     from ws-recon-blank.
+           move spaces                          to recon-line.
+
+           open input prior-file.
+           if ws-prior-status = "00"
+                perform 176-firstpriorread
+                perform 178-comparepriorrecord
+                     until ws-prior-eof-flag = ws-lit-yes
+                close prior-file
+           end-if.
+
+           perform 182-findnewhire
+                varying ws-cur-idx               from 1 by 1
+                until ws-cur-idx > 999.
+
+           close recon-file.
+
+      *Loads this run's employee numbers, names and salaries into
+      *ws-curr-emp-table, then closes input-file - 180-sortinput
+      *reopens it itself (via the SORT statement's USING phrase) to
+      *build the resequenced file 200-initialread actually reads.
+       172-buildcurrtable.
+           perform 173-buildfirstread.
+           perform 174-buildtableloop
+                until ws-build-eof-flag = ws-lit-yes.
+           close input-file.
+
+       173-buildfirstread.
+           read input-file
+                at end move ws-lit-yes          to ws-build-eof-flag.
+
+       174-buildtableloop.
+           if il-nbr > 0
+                move ws-lit-yes                 to
+                                          ws-curr-emp-present(il-nbr)
+                move il-name                    to
+                                          ws-curr-emp-name(il-nbr)
+                move il-salary                   to
+                                          ws-curr-emp-salary(il-nbr)
+           end-if.
+
+           read input-file
+                at end move ws-lit-yes          to ws-build-eof-flag.
+
+      *First read of prior-file.
+       176-firstpriorread.
+           read prior-file
+                at end move ws-lit-yes          to ws-prior-eof-flag.
+
+      *Checks one prior-file record against this run's employee
+      *table, then reads the next.
+       178-comparepriorrecord.
+           perform 179-checkpriorrecord.
+           read prior-file
+                at end move ws-lit-yes          to ws-prior-eof-flag.
+
+       179-checkpriorrecord.
+           if pl-nbr > 0
+                if ws-curr-emp-present(pl-nbr) = ws-lit-yes
+                     move ws-lit-yes            to
+                                          ws-curr-emp-matched(pl-nbr)
+                     if ws-curr-emp-salary(pl-nbr) < pl-salary
+                          move pl-nbr            to rc-emp-num
+                          move pl-name           to rc-emp-name
+                          move "SALARY DECREASE SINCE PRIOR RUN" to
+                                                 rc-reason
+                          write recon-line       from ws-recon-detail
+                          move spaces            to recon-line
+                     end-if
+                else
+                     move pl-nbr                to rc-emp-num
+                     move pl-name               to rc-emp-name
+                     move "MISSING FROM CURRENT FEED (TERMINATION?)" to
+                                                 rc-reason
+                     write recon-line           from ws-recon-detail
+                     move spaces                to recon-line
+                end-if
+           end-if.
+
+      *Flags an employee present in this run but never matched while
+      *reading prior-file, as a new hire.
+       182-findnewhire.
+           if ws-curr-emp-present(ws-cur-idx) = ws-lit-yes
+                   and ws-curr-emp-matched(ws-cur-idx) not = ws-lit-yes
+                move ws-cur-idx                 to rc-emp-num
+                move ws-curr-emp-name(ws-cur-idx)
+                                                  to rc-emp-name
+                move "NEW HIRE SINCE PRIOR RUN"  to rc-reason
+                write recon-line                 from ws-recon-detail
+                move spaces                      to recon-line
+           end-if.
+
+      *Resequences input-file into sorted-file before the report pass
+      *begins - by employee name ascending, or by salary descending
+      *if the SORTORDER environment variable is set to "S". Department
+      *is always the major key so the 300-processpages/600-subtotals
+      *department control-break still groups one department's
+      *employees onto the same page instead of fragmenting every page
+      *down to a single employee.
+       180-sortinput.
+           move spaces                          to ws-sort-order.
+           accept ws-sort-order                 from environment
+                                                 "SORTORDER"
+                on exception move spaces        to ws-sort-order
+           end-accept.
+
+           if ws-sort-order = "S"
+                sort sort-file
+                     on ascending key sw-dept
+                     on descending key sw-salary
+                     using input-file
+                     giving sorted-file
+           else
+                sort sort-file
+                     on ascending key sw-dept
+                     on ascending key sw-name
+                     using input-file
+                     giving sorted-file
+           end-if.
+
+      *Initial read statement - on a restart run, skip forward past the
+      *records already completed last time instead of starting cold.
+       200-initialread.
+           open input sorted-file.
+           if ws-restart-flag = ws-lit-yes
+                perform 210-skiptorestart
+           else
+                perform 212-skipread
+           end-if.
+
+      *Discards sorted-file records up through the last one that was
+      *completed on the prior run, then reads one more to land on the
+      *first unprocessed record. This skip is by position in *this*
+      *run's sort order, so it only lines up with what was actually
+      *printed before if SORTORDER is unchanged from the aborted run -
+      *an operator restarting the job must not change SORTORDER. If
+      *the restart employee number is never matched - it was removed
+      *from the feed between the abended run and this restart - the
+      *skip loop would otherwise run to end of file and silently leave
+      *the rest of the payroll run unprocessed, so that case is
+      *treated as a fatal restart condition instead of a clean finish.
+       210-skiptorestart.
+           perform 212-skipread.
+           perform 212-skipread
+                until il-nbr = ws-restart-nbr
+                OR ws-eof-flag = ws-lit-yes.
+           if ws-eof-flag = ws-lit-yes
+                   and il-nbr not = ws-restart-nbr
+                perform 215-abortrestart
+           end-if.
+           if ws-eof-flag not = ws-lit-yes
+                perform 212-skipread
+           end-if.
+           if ws-eof-flag not = ws-lit-yes
+                   and il-dept = ws-restart-dept
+                move ws-restart-analyst-count     to ws-analyst-count
+                move ws-restart-sr-prog-count     to ws-sr-prog-count
+                move ws-restart-prog-count        to ws-prog-count
+                move ws-restart-jr-prog-count     to ws-jr-prog-count
+                move ws-restart-unclassified-count
+                                            to ws-unclassified-count
+                move ws-restart-dept-pay-increase-total
+                                       to ws-dept-pay-increase-total
+           end-if.
+
+      *Reads the next sorted-file record while skipping forward.
+       212-skipread.
+           read sorted-file
+                at end move ws-lit-yes          to ws-eof-flag.
+           perform 214-movesortedtoinput.
+
+      *Copies one sorted-file record into the input-line working
+      *fields the rest of the report logic already reads from.
+       214-movesortedtoinput.
+           move so-nbr                          to il-nbr.
+           move so-name                         to il-name.
+           move so-ed-code                      to il-ed-code.
+           move so-years                        to il-years.
+           move so-salary                       to il-salary.
+           move so-dept                         to il-dept.
+
+      *Fatal restart condition - this run's checkpoint points at an
+      *employee number that no longer exists anywhere in the
+      *resequenced sorted-file (for example the record was dropped
+      *from the feed between the abended run and this restart).
+      *Falling through here would finish the run looking clean while
+      *silently dropping every employee still left to process, so the
+      *job is stopped with a diagnostic instead.
+       215-abortrestart.
+           display "A4SALRPT - RESTART EMPLOYEE NBR " ws-restart-nbr
+                   " NOT FOUND IN SORTED INPUT - RUN TERMINATED".
+           move 16                              to return-code.
+           goback.
+
+      *Write the heading, process the output lines for one department
+      *control-break group (or until the safety line cap or end of
+      *file is hit), and print the subtotals for that group. A group
+      *that stops only because the line-count cap was hit mid-
+      *department is flagged as incomplete, so 600-subtotals carries
+      *its running headcounts/raise-dollar total forward instead of
+      *finalizing them as if the department were actually done.
+       300-processpages.
+           move il-dept                         to ws-prior-dept.
+           perform 320-writeheadings.
+           perform 340-processlines
+                varying ws-line-count           from 1 by 1
+                until ws-line-count > ws-lines-per-page
+                OR ws-eof-flag = ws-lit-yes
+                OR il-dept not = ws-prior-dept.
+           if ws-eof-flag = ws-lit-yes
+                   or il-dept not = ws-prior-dept
+                move ws-lit-yes                 to ws-dept-complete-flag
+           else
+                move "N"                        to ws-dept-complete-flag
+           end-if.
+           perform 600-subtotals.
+           perform 650-writecheckpoint.
+
+      *Write headings, and include my name at the top if it is the first
+      *page. Also adds a page number on each page.
+       320-writeheadings.
+           add 1                                to ws-page-count.
+           move ws-page-count                   to ws-page-number.
+           move ws-prior-dept                   to ws-department-out.
+
+           if ws-page-count > 1
+                write output-line               from ws-blank-line
+                move spaces                     to output-line
+                write output-line               from ws-report-heading
+                move spaces                     to output-line
+                write output-line               from
+                                                 ws-department-heading
+                move spaces                     to output-line
+                write output-line               from ws-blank-line
+                move spaces                     to output-line
+                write output-line               from ws-column-heading-1
+                move spaces                     to output-line
+                write output-line               from ws-column-heading-2
+                move spaces                     to output-line
+                write output-line               from ws-blank-line
+                move spaces                     to output-line
+           else
+                write output-line               from ws-report-name
+                move spaces                     to output-line
+                write output-line               from ws-blank-line
+                move spaces                     to output-line
+                write output-line               from ws-report-heading
+                move spaces                     to output-line
+                write output-line               from
+                                                 ws-department-heading
+                move spaces                     to output-line
+                write output-line               from ws-blank-line
+                move spaces                     to output-line
+                write output-line               from ws-column-heading-1
+                move spaces                     to output-line
+                write output-line               from ws-column-heading-2
+                move spaces                     to output-line
+                write output-line               from ws-blank-line
+                move spaces                     to output-line
+           end-if.
+
+      *Reset calc variables, and determines employee calculations/output
+      *based on graduate or non-graduate. Moves data to output-line.
+       340-processlines.
+           move 0                               to ws-incr-rate-calc,
+                                                   ws-incr-salary-calc,
+                                                   ws-new-salary-calc
+           move "N"                             to ws-skip-detail-flag.
+           if il-nbr > 0
+                   and ws-hrm-active(il-nbr) = ws-lit-yes
+                if il-ed-code = ws-lit-graduate
+                     perform 400-graduates
+                else
+                if il-ed-code = ws-lit-non-graduate
+                     perform 500-nongraduates
+                else
+                if il-ed-code = ws-lit-phd
+                     perform 450-phd
+                else
+                if il-ed-code = ws-lit-masters
+                     perform 460-masters
+                else
+      *Unrecognized ed-code - 150-validateinput already reported it
+      *on the exception report, so no detail/extract line is produced.
+                     move "Y"                   to ws-skip-detail-flag
+                end-if
+                end-if
+                end-if
+                end-if
+           else
+      *Inactive/unknown employee number - 150-validateinput already
+      *reported it on the exception report, so no raise is applied
+      *and no detail/extract line is produced here either.
+                move "Y"                        to ws-skip-detail-flag
+           end-if.
+
+           move il-nbr                          to
+                                                 ws-last-processed-nbr.
+           add ws-incr-salary-calc               to
+                                           ws-dept-pay-increase-total.
+
+           if ws-skip-detail-flag not = "Y"
+                move il-nbr                     to ws-emp-num
+                move il-name                    to ws-emp-name
+                move il-years                   to ws-years
+                move il-salary                  to ws-curr-salary
+                move ws-incr-rate-calc          to ws-percent-inc
+                move ws-incr-salary-calc        to ws-salary-increase
+                move ws-new-salary-calc         to ws-new-salary
+
+                write output-line               from ws-detail-output
+                move spaces                     to output-line
+
+                move ws-emp-num                 to ws-ex-emp-num
+                move ws-emp-name                to ws-ex-emp-name
+                move ws-position                to ws-ex-position
+                move il-salary                  to ws-ex-curr-salary
+                move ws-percent-inc             to ws-ex-percent-inc
+                move ws-incr-salary-calc        to
+                                                 ws-ex-salary-increase
+                move ws-new-salary-calc         to ws-ex-new-salary
+                write extract-line               from ws-extract-detail
+           end-if.
+
+      *Rewrite the checkpoint after every employee, not just at the
+      *end of a page/department group, so a rerun after a mid-group
+      *abend resumes from the exact last employee actually printed
+      *instead of reprocessing - and duplicating - everyone already
+      *printed for the group that was interrupted.
+           perform 650-writecheckpoint.
+
+      *Second read statement
+           perform 212-skipread.
+
+      *Performs calculations based on years worked and employee type.
+       400-graduates.
+           if il-years > 15
+                move ws-analyst                 to ws-position
+                move ws-perc-analyst            to ws-incr-rate-calc
+                compute ws-incr-salary-calc rounded =
+                    (ws-incr-rate-calc * il-salary) / 100
+                move "%"                        to ws-percent-sign
+                add 1                           to ws-analyst-count
+                add 1                           to ws-analyst-tot-count
+                add ws-incr-salary-calc         to
+                                          ws-pay-increase-total-analyst
+
+                compute ws-new-salary-calc = ws-incr-salary-calc
+                    + il-salary
+           else
+           if il-years >= 7 and il-years <= 15
+                move ws-sen-prog                to ws-position
+                move ws-perc-sen-prog           to ws-incr-rate-calc
+                compute ws-incr-salary-calc rounded =
+                    (ws-incr-rate-calc * il-salary) / 100
+                move "%"                        to ws-percent-sign
+                add 1                           to ws-sr-prog-count
+                add 1                           to ws-sr-prog-tot-count
+                add ws-incr-salary-calc         to
+                                          ws-pay-increase-total-senprog
+
+                compute ws-new-salary-calc = ws-incr-salary-calc
+                    + il-salary
+
+           else
+           if il-years < 7 and il-years > 2
+                move ws-prog                    to ws-position
+                move ws-perc-prog               to ws-incr-rate-calc
+                compute ws-incr-salary-calc rounded =
+                    (ws-incr-rate-calc * il-salary) / 100
+                move "%"                        to ws-percent-sign
+                add 1                           to ws-prog-count
+                add 1                           to ws-prog-tot-count
+                add ws-incr-salary-calc         to
+                                          ws-pay-increase-total-prog
+
+                compute ws-new-salary-calc = ws-incr-salary-calc
+                    + il-salary
+
+           else
+           if il-years <= 2
+                move spaces                     to ws-position
+                move spaces                     to ws-percent-sign
+                move il-salary                  to ws-new-salary-calc
+                add 1                           to ws-unclassified-count
+                add 1                           to
+                                         ws-unclassified-tot-count
+
+
+           end-if
+           end-if
+           end-if
+           end-if.
+
+      *Performs calculations based on years worked and employee type.
+       500-nongraduates.
+           if il-years > 10
+               move ws-prog                     to ws-position
+               move ws-perc-prog                to ws-incr-rate-calc
+               compute ws-incr-salary-calc rounded =
+                   (ws-incr-rate-calc * il-salary) / 100
+               move "%"                         to ws-percent-sign
+               add 1                            to ws-prog-count
+               add 1                            to ws-prog-tot-count
+               add ws-incr-salary-calc          to
+                                          ws-pay-increase-total-prog
+
+               compute ws-new-salary-calc = ws-incr-salary-calc
+                   + il-salary
+            else
+            if il-years <= 10 and il-years > 4
+               move ws-jr-prog                  to ws-position
+               move ws-perc-jr-prog             to ws-incr-rate-calc
+               compute ws-incr-salary-calc rounded =
+                   (ws-incr-rate-calc * il-salary) / 100
+               move "%"                         to ws-percent-sign
+               add 1                            to ws-jr-prog-count
+               add 1                            to ws-jr-prog-tot-count
+               add ws-incr-salary-calc          to
+                                          ws-pay-increase-total-jrprog
+
+               compute ws-new-salary-calc = ws-incr-salary-calc
+                   + il-salary
+            else
+            if il-years <= 4
+                move spaces                     to ws-position
+                move spaces                     to ws-percent-sign
+                move il-salary                  to ws-new-salary-calc
+                add 1                           to ws-unclassified-count
+                add 1                           to
+                                         ws-unclassified-tot-count
+
+
+           end-if
+           end-if
+           end-if.
+
+      *Flat-rate increase for PhD-holders - one rate regardless of
+      *years worked, unlike the graduate/non-graduate year bands above.
+       450-phd.
+           move ws-phd                          to ws-position.
+           move ws-perc-phd                     to ws-incr-rate-calc.
+           compute ws-incr-salary-calc rounded =
+               (ws-incr-rate-calc * il-salary) / 100.
+           move "%"                             to ws-percent-sign.
+           add 1                                to ws-phd-tot-count.
+           add ws-incr-salary-calc              to
+                                          ws-pay-increase-total-phd.
+
+           compute ws-new-salary-calc = ws-incr-salary-calc
+               + il-salary.
+
+      *Flat-rate increase for Master's-degree holders - one rate
+      *regardless of years worked, same approach as 450-phd.
+       460-masters.
+           move ws-masters                      to ws-position.
+           move ws-perc-masters                 to ws-incr-rate-calc.
+           compute ws-incr-salary-calc rounded =
+               (ws-incr-rate-calc * il-salary) / 100.
+           move "%"                             to ws-percent-sign.
+           add 1                                to ws-masters-tot-count.
+           add ws-incr-salary-calc              to
+                                          ws-pay-increase-total-masters.
+
+           compute ws-new-salary-calc = ws-incr-salary-calc
+               + il-salary.
+
+      *Print the employee type counters and department raise-dollar
+      *subtotal on the output-line. Prints the running totals as they
+      *stand either way, but only resets them back to zero when
+      *ws-dept-complete-flag says this group genuinely finished the
+      *department (a real control-break or end of file) - a group that
+      *only stopped because ws-lines-per-page was hit mid-department
+      *carries its counts forward so that department's last strip
+      *still shows one true total instead of two partial ones.
+       600-subtotals.
+           move ws-analyst-count                to ws-analyst-count-out.
+           move ws-sr-prog-count                to ws-sr-prog-count-out.
+           move ws-prog-count                   to ws-prog-count-out.
+           move ws-jr-prog-count                to ws-jr-prog-count-out.
+           move ws-unclassified-count           to
+                                              ws-unclassified-count-out.
+           move ws-dept-pay-increase-total       to ws-dept-total-out.
+
+           if ws-dept-complete-flag = ws-lit-yes
+                move 0                          to ws-analyst-count
+                move 0                          to ws-sr-prog-count
+                move 0                          to ws-prog-count
+                move 0                          to ws-jr-prog-count
+                move 0                          to ws-unclassified-count
+                move 0                          to
+                                             ws-dept-pay-increase-total
+           end-if.
+
+           write output-line                    from ws-blank-line.
+           move spaces                          to output-line.
+           write output-line                    from ws-class-heading.
+           move spaces                          to output-line.
+           write output-line                    from ws-counters-output.
+           move spaces                          to output-line.
+           write output-line                    from
+                                                 ws-dept-total-output.
+           move spaces                          to output-line.
+           write output-line                    from ws-blank-line.
+
+      *Rewrites the checkpoint file with the last employee number
+      *completed, the current page count, the running class totals/
+      *counts accumulated so far, and the still-open department's
+      *in-progress headcounts and raise-dollar subtotal, so a rerun
+      *after a mid-batch failure can resume from here - with
+      *700-averageincreases and 750-companytotals still covering the
+      *pre-abend employees, and 600-subtotals still able to finish
+      *that department's total correctly - instead of reprocessing
+      *from record one. Called after every detail line by
+      *340-processlines (so the checkpoint never trails more than one
+      *employee behind) and again by 300-processpages after
+      *600-subtotals finalizes a department, so the persisted counts
+      *are never more than one write behind either the in-progress or
+      *the just-reset state.
+       650-writecheckpoint.
+           move ws-last-processed-nbr           to cp-last-nbr.
+           move ws-page-count                   to cp-page-count.
+           move ws-analyst-tot-count             to
+                                                  cp-analyst-tot-count.
+           move ws-sr-prog-tot-count             to
+                                                 cp-sr-prog-tot-count.
+           move ws-prog-tot-count                to cp-prog-tot-count.
+           move ws-jr-prog-tot-count             to
+                                                 cp-jr-prog-tot-count.
+           move ws-unclassified-tot-count        to
+                                            cp-unclassified-tot-count.
+           move ws-phd-tot-count                 to cp-phd-tot-count.
+           move ws-masters-tot-count             to
+                                                  cp-masters-tot-count.
+           move ws-pay-increase-total-analyst    to
+                                       cp-pay-increase-total-analyst.
+           move ws-pay-increase-total-senprog    to
+                                       cp-pay-increase-total-senprog.
+           move ws-pay-increase-total-prog       to
+                                          cp-pay-increase-total-prog.
+           move ws-pay-increase-total-jrprog     to
+                                        cp-pay-increase-total-jrprog.
+           move ws-pay-increase-total-phd        to
+                                           cp-pay-increase-total-phd.
+           move ws-pay-increase-total-masters    to
+                                       cp-pay-increase-total-masters.
+           move ws-prior-dept                    to cp-dept.
+           move ws-dept-pay-increase-total        to
+                                         cp-dept-pay-increase-total.
+           move ws-analyst-count                  to
+                                                  cp-cur-analyst-count.
+           move ws-sr-prog-count                  to
+                                                 cp-cur-sr-prog-count.
+           move ws-prog-count                     to cp-cur-prog-count.
+           move ws-jr-prog-count                  to
+                                                 cp-cur-jr-prog-count.
+           move ws-unclassified-count             to
+                                            cp-cur-unclassified-count.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+      *Calculates average increases for the total amount of each
+      *employee type. Moves data to the output-line.
+       700-averageincreases.
+           compute ws-average-analyst rounded =
+                ws-pay-increase-total-analyst / ws-analyst-tot-count.
+           compute ws-average-senprog rounded =
+                ws-pay-increase-total-senprog / ws-sr-prog-tot-count.
+           compute ws-average-jrprog rounded =
+                ws-pay-increase-total-jrprog / ws-jr-prog-tot-count.
+           compute ws-average-prog rounded =
+                ws-pay-increase-total-prog / ws-prog-tot-count.
+
+           move ws-average-analyst              to ws-avg-analyst-out.
+           move ws-average-senprog              to ws-avg-sr-prog-out.
+           move ws-average-jrprog               to ws-avg-jr-prog-out.
+           move ws-average-prog                 to ws-avg-prog-out.
+
+           write output-line                    from
+                                                  ws-averageincs-output.
+           move spaces                          to output-line.
+           write output-line                    from
+                                                ws-averageincs-output-2.
+           write output-line                    from ws-blank-line.
+           move spaces                          to output-line.
+
+      *Prints a company-wide grand total section covering every page
+      *of the run - counts and dollar totals by employee class.
+       750-companytotals.
+           move ws-analyst-tot-count            to ws-ct-analyst-out.
+           move ws-sr-prog-tot-count            to ws-ct-sr-prog-out.
+           move ws-prog-tot-count               to ws-ct-prog-out.
+           move ws-jr-prog-tot-count            to ws-ct-jr-prog-out.
+           move ws-unclassified-tot-count       to ws-ct-unclass-out.
+           move ws-phd-tot-count                to ws-ct-phd-out.
+           move ws-masters-tot-count            to ws-ct-masters-out.
+
+           move ws-pay-increase-total-analyst   to
+                                              ws-ct-analyst-dol-out.
+           move ws-pay-increase-total-senprog   to
+                                              ws-ct-sr-prog-dol-out.
+           move ws-pay-increase-total-prog      to
+                                              ws-ct-prog-dol-out.
+           move ws-pay-increase-total-jrprog    to
+                                              ws-ct-jr-prog-dol-out.
+           move ws-pay-increase-total-phd       to
+                                              ws-ct-phd-dol-out.
+           move ws-pay-increase-total-masters   to
+                                              ws-ct-masters-dol-out.
+
+           write output-line                    from ws-blank-line.
+           move spaces                          to output-line.
+           write output-line                    from
+                                              ws-companytotals-heading.
+           move spaces                          to output-line.
+           write output-line                    from ws-blank-line.
+           move spaces                          to output-line.
+           write output-line                    from
+                                              ws-companytotals-counts.
+           move spaces                          to output-line.
+           write output-line                    from
+                                            ws-companytotals-counts-2.
+           move spaces                          to output-line.
+           write output-line                    from ws-blank-line.
+           move spaces                          to output-line.
+           write output-line                    from
+                                              ws-companytotals-dollars.
+           move spaces                          to output-line.
+           write output-line                    from
+                                            ws-companytotals-dollars-2.
+           move spaces                          to output-line.
+           write output-line                    from
+                                            ws-companytotals-dollars-3.
+           move spaces                          to output-line.
+
+      *Close files statement.
+       800-closefiles.
+           close sorted-file,
+                 output-file,
+                 extract-file.
+           perform 850-clearcheckpoint.
+
+      *Empties the checkpoint file on a clean finish, so the next run
+      *starts from record one instead of looking like a restart.
+       850-clearcheckpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+
+      *
+       end program A4SALRPT.
